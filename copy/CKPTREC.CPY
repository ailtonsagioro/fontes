@@ -0,0 +1,28 @@
+      ******************************************************************
+      * CKPTREC.CPY
+      * Registro de checkpoint (CHECKPT) gravado periodicamente por
+      * PROGRAMA01: ultimo NOME_ALUNO processado e os contadores da
+      * turma naquele ponto, para permitir reinicio apos um abend sem
+      * reprocessar os alunos ja gravados no boletim.
+      *
+      * Mod history:
+      *   2026-08-09 JAS  Layout original.
+      *   2026-08-09 JAS  Acrescentados os acumuladores de estatisticas
+      *                   da turma (soma/qtd de medias, maior/menor
+      *                   media e faixas de desempenho), para que um
+      *                   reinicio restaure o mesmo rodape de
+      *                   estatisticas que teria saido sem o abend.
+      ******************************************************************
+       01  CKPT-REC.
+           05  CK-NOME-ALUNO     PIC X(15).
+           05  CK-TOT-LIDOS      PIC 9(03).
+           05  CK-TOT-PASSOU     PIC 9(03).
+           05  CK-TOT-REPROVOU   PIC 9(03).
+           05  CK-TOT-EXCECOES   PIC 9(03).
+           05  CK-SOMA-MEDIAS    PIC 9(05).
+           05  CK-QTD-MEDIAS     PIC 9(03).
+           05  CK-MAIOR-MEDIA    PIC 9(02).
+           05  CK-MENOR-MEDIA    PIC 9(02).
+           05  CK-FAIXA-BAIXA    PIC 9(03).
+           05  CK-FAIXA-MEDIA    PIC 9(03).
+           05  CK-FAIXA-ALTA     PIC 9(03).
