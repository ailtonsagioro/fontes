@@ -0,0 +1,29 @@
+      ******************************************************************
+      * AUDITLINE.CPY
+      * Linha gravada no arquivo de auditoria (AUDITLOG) a cada
+      * execucao de PROGRAMA01: quando rodou, quantos alunos leu,
+      * quantos passaram/reprovaram/caíram em excecao e com que
+      * nota de corte.
+      *
+      * Mod history:
+      *   2026-08-09 JAS  Layout original.
+      ******************************************************************
+       01  WS-AUDIT-LINHA.
+           05  WA-DATA           PIC X(10).
+           05  FILLER            PIC X(01) VALUE SPACE.
+           05  WA-HORA           PIC X(08).
+           05  FILLER            PIC X(02) VALUE SPACE.
+           05  FILLER            PIC X(06) VALUE "LIDOS:".
+           05  WA-TOT-LIDOS      PIC ZZ9.
+           05  FILLER            PIC X(02) VALUE SPACE.
+           05  FILLER            PIC X(09) VALUE "PASSARAM:".
+           05  WA-TOT-PASSOU     PIC ZZ9.
+           05  FILLER            PIC X(02) VALUE SPACE.
+           05  FILLER            PIC X(11) VALUE "REPROVADOS:".
+           05  WA-TOT-REPROVOU   PIC ZZ9.
+           05  FILLER            PIC X(02) VALUE SPACE.
+           05  FILLER            PIC X(09) VALUE "EXCECOES:".
+           05  WA-TOT-EXCECOES   PIC ZZ9.
+           05  FILLER            PIC X(02) VALUE SPACE.
+           05  FILLER            PIC X(06) VALUE "CORTE:".
+           05  WA-NOTA-CORTE     PIC Z9.
