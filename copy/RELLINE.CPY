@@ -0,0 +1,91 @@
+      ******************************************************************
+      * RELLINE.CPY
+      * Linhas impressas do relatorio de turma (RELATORIO) emitido por
+      * PROGRAMA01: cabecalho, detalhe por aluno e rodape de totais.
+      *
+      * Mod history:
+      *   2026-08-09 JAS  Layout original do relatorio impresso.
+      ******************************************************************
+       01  WS-CAB-1-LINHA.
+           05  FILLER            PIC X(01) VALUE SPACE.
+           05  WC1-ESCOLA        PIC X(30).
+           05  FILLER            PIC X(05) VALUE SPACE.
+           05  FILLER            PIC X(07) VALUE "TURMA: ".
+           05  WC1-TURMA         PIC X(10).
+           05  FILLER            PIC X(68) VALUE SPACE.
+
+       01  WS-CAB-2-LINHA.
+           05  FILLER            PIC X(01) VALUE SPACE.
+           05  FILLER            PIC X(16) VALUE "BOLETIM DA TURMA".
+           05  FILLER            PIC X(05) VALUE SPACE.
+           05  FILLER            PIC X(06) VALUE "DATA: ".
+           05  WC2-DATA          PIC X(10).
+           05  FILLER            PIC X(84) VALUE SPACE.
+
+       01  WS-CAB-3-LINHA.
+           05  FILLER            PIC X(01) VALUE SPACE.
+           05  FILLER            PIC X(15) VALUE "NOME DO ALUNO".
+           05  FILLER            PIC X(05) VALUE SPACE.
+           05  FILLER            PIC X(04) VALUE "N1".
+           05  FILLER            PIC X(04) VALUE "N2".
+           05  FILLER            PIC X(04) VALUE "N3".
+           05  FILLER            PIC X(04) VALUE "N4".
+           05  FILLER            PIC X(06) VALUE "MEDIA".
+           05  FILLER            PIC X(10) VALUE "SITUACAO".
+           05  FILLER            PIC X(75) VALUE SPACE.
+
+       01  WS-DET-LINHA.
+           05  FILLER            PIC X(01) VALUE SPACE.
+           05  WD-NOME-ALUNO     PIC X(15).
+           05  FILLER            PIC X(05) VALUE SPACE.
+           05  WD-N1             PIC Z9.
+           05  FILLER            PIC X(02) VALUE SPACE.
+           05  WD-N2             PIC Z9.
+           05  FILLER            PIC X(02) VALUE SPACE.
+           05  WD-N3             PIC Z9.
+           05  FILLER            PIC X(02) VALUE SPACE.
+           05  WD-N4             PIC Z9.
+           05  FILLER            PIC X(04) VALUE SPACE.
+           05  WD-MEDIA          PIC Z9.
+           05  FILLER            PIC X(04) VALUE SPACE.
+           05  WD-SITUACAO       PIC X(10).
+           05  FILLER            PIC X(68) VALUE SPACE.
+
+       01  WS-TRL-LINHA.
+           05  FILLER            PIC X(01) VALUE SPACE.
+           05  FILLER            PIC X(16) VALUE "TOTAL ALUNOS...:".
+           05  WT-TOT-LIDOS      PIC ZZ9.
+           05  FILLER            PIC X(05) VALUE SPACE.
+           05  FILLER            PIC X(16) VALUE "PASSARAM.......:".
+           05  WT-TOT-PASSOU     PIC ZZ9.
+           05  FILLER            PIC X(05) VALUE SPACE.
+           05  FILLER            PIC X(16) VALUE "REPROVADOS.....:".
+           05  WT-TOT-REPROVOU   PIC ZZ9.
+           05  FILLER            PIC X(05) VALUE SPACE.
+           05  FILLER            PIC X(16) VALUE "EXCECOES.......:".
+           05  WT-TOT-EXCECOES   PIC ZZ9.
+           05  FILLER            PIC X(35) VALUE SPACE.
+
+       01  WS-EST-1-LINHA.
+           05  FILLER            PIC X(01) VALUE SPACE.
+           05  FILLER            PIC X(16) VALUE "MEDIA DA TURMA.:".
+           05  WS1-MEDIA-TURMA   PIC ZZ9.
+           05  FILLER            PIC X(05) VALUE SPACE.
+           05  FILLER            PIC X(16) VALUE "MAIOR MEDIA....:".
+           05  WS1-MAIOR-MEDIA   PIC ZZ9.
+           05  FILLER            PIC X(05) VALUE SPACE.
+           05  FILLER            PIC X(16) VALUE "MENOR MEDIA....:".
+           05  WS1-MENOR-MEDIA   PIC ZZ9.
+           05  FILLER            PIC X(56) VALUE SPACE.
+
+       01  WS-EST-2-LINHA.
+           05  FILLER            PIC X(01) VALUE SPACE.
+           05  FILLER            PIC X(16) VALUE "MEDIAS 00-04...:".
+           05  WS2-FAIXA-BAIXA   PIC ZZ9.
+           05  FILLER            PIC X(05) VALUE SPACE.
+           05  FILLER            PIC X(16) VALUE "MEDIAS 04-07...:".
+           05  WS2-FAIXA-MEDIA   PIC ZZ9.
+           05  FILLER            PIC X(05) VALUE SPACE.
+           05  FILLER            PIC X(16) VALUE "MEDIAS 07-10...:".
+           05  WS2-FAIXA-ALTA    PIC ZZ9.
+           05  FILLER            PIC X(56) VALUE SPACE.
