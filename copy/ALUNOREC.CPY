@@ -0,0 +1,17 @@
+      ******************************************************************
+      * ALUNOREC.CPY
+      * Layout of one detail record on the ALUNOS input file -- one
+      * aluno per record, notas N1-N4 already expressed as whole
+      * points (00-10).
+      *
+      * Mod history:
+      *   2026-08-09 JAS  Original layout, split out of PROGRAMA01 so
+      *                   the turma file can be shared by other
+      *                   programs later (PROGRAMA02 and friends).
+      ******************************************************************
+       01  ALUNO-REC.
+           05  AR-NOME-ALUNO         PIC X(15).
+           05  AR-N1                 PIC 9(02).
+           05  AR-N2                 PIC 9(02).
+           05  AR-N3                 PIC 9(02).
+           05  AR-N4                 PIC 9(02).
