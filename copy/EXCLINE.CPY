@@ -0,0 +1,22 @@
+      ******************************************************************
+      * EXCLINE.CPY
+      * Linha do arquivo de excecoes (EXCECOES): alunos cujas notas
+      * N1-N4 vieram fora da faixa valida (00-10) e por isso nao
+      * entraram no calculo da media nem no boletim da turma.
+      *
+      * Mod history:
+      *   2026-08-09 JAS  Layout original.
+      ******************************************************************
+       01  WS-EXC-LINHA.
+           05  FILLER            PIC X(01) VALUE SPACE.
+           05  WE-NOME-ALUNO     PIC X(15).
+           05  FILLER            PIC X(02) VALUE SPACE.
+           05  WE-N1             PIC Z9.
+           05  FILLER            PIC X(01) VALUE SPACE.
+           05  WE-N2             PIC Z9.
+           05  FILLER            PIC X(01) VALUE SPACE.
+           05  WE-N3             PIC Z9.
+           05  FILLER            PIC X(01) VALUE SPACE.
+           05  WE-N4             PIC Z9.
+           05  FILLER            PIC X(02) VALUE SPACE.
+           05  WE-MOTIVO         PIC X(30).
