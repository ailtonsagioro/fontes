@@ -0,0 +1,14 @@
+      ******************************************************************
+      * MATANOREC.CPY
+      * Registro de extrato anual (MATRANUAL) gravado por PROGRAMA02
+      * para a secretaria de matricula: um registro por aluno com a
+      * media anual e a decisao real de promocao (P/R/I), apurada dos
+      * quatro bimestres do HISTBIM.
+      *
+      * Mod history:
+      *   2026-08-09 JAS  Layout original.
+      ******************************************************************
+       01  MATAN-REC.
+           05  MA-NOME-ALUNO     PIC X(15).
+           05  MA-MEDIA-ANUAL    PIC 9(02).
+           05  MA-SITUACAO       PIC X(01).
