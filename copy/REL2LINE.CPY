@@ -0,0 +1,68 @@
+      ******************************************************************
+      * REL2LINE.CPY
+      * Linhas impressas do boletim anual (RELANUAL) emitido por
+      * PROGRAMA02: cabecalho, detalhe por aluno com as quatro medias
+      * bimestrais e a media anual, e rodape de totais.
+      *
+      * Mod history:
+      *   2026-08-09 JAS  Layout original do boletim anual.
+      ******************************************************************
+       01  WS2-CAB-1-LINHA.
+           05  FILLER            PIC X(01) VALUE SPACE.
+           05  W2C1-ESCOLA       PIC X(30).
+           05  FILLER            PIC X(05) VALUE SPACE.
+           05  FILLER            PIC X(07) VALUE "TURMA: ".
+           05  W2C1-TURMA        PIC X(10).
+           05  FILLER            PIC X(68) VALUE SPACE.
+
+       01  WS2-CAB-2-LINHA.
+           05  FILLER            PIC X(01) VALUE SPACE.
+           05  FILLER            PIC X(17) VALUE "BOLETIM ANUAL".
+           05  FILLER            PIC X(05) VALUE SPACE.
+           05  FILLER            PIC X(06) VALUE "DATA: ".
+           05  W2C2-DATA         PIC X(10).
+           05  FILLER            PIC X(79) VALUE SPACE.
+
+       01  WS2-CAB-3-LINHA.
+           05  FILLER            PIC X(01) VALUE SPACE.
+           05  FILLER            PIC X(15) VALUE "NOME DO ALUNO".
+           05  FILLER            PIC X(03) VALUE SPACE.
+           05  FILLER            PIC X(04) VALUE "B1".
+           05  FILLER            PIC X(04) VALUE "B2".
+           05  FILLER            PIC X(04) VALUE "B3".
+           05  FILLER            PIC X(04) VALUE "B4".
+           05  FILLER            PIC X(07) VALUE "ANUAL".
+           05  FILLER            PIC X(10) VALUE "SITUACAO".
+           05  FILLER            PIC X(74) VALUE SPACE.
+
+       01  WS2-DET-LINHA.
+           05  FILLER            PIC X(01) VALUE SPACE.
+           05  W2D-NOME-ALUNO    PIC X(15).
+           05  FILLER            PIC X(03) VALUE SPACE.
+           05  W2D-MEDIA-B1      PIC Z9.
+           05  FILLER            PIC X(02) VALUE SPACE.
+           05  W2D-MEDIA-B2      PIC Z9.
+           05  FILLER            PIC X(02) VALUE SPACE.
+           05  W2D-MEDIA-B3      PIC Z9.
+           05  FILLER            PIC X(02) VALUE SPACE.
+           05  W2D-MEDIA-B4      PIC Z9.
+           05  FILLER            PIC X(05) VALUE SPACE.
+           05  W2D-MEDIA-ANUAL   PIC Z9.
+           05  FILLER            PIC X(03) VALUE SPACE.
+           05  W2D-SITUACAO      PIC X(11).
+           05  FILLER            PIC X(67) VALUE SPACE.
+
+       01  WS2-TRL-LINHA.
+           05  FILLER            PIC X(01) VALUE SPACE.
+           05  FILLER            PIC X(16) VALUE "TOTAL ALUNOS...:".
+           05  W2T-TOT-ALUNOS    PIC ZZ9.
+           05  FILLER            PIC X(05) VALUE SPACE.
+           05  FILLER            PIC X(16) VALUE "PROMOVIDOS.....:".
+           05  W2T-TOT-PROMOVIDO PIC ZZ9.
+           05  FILLER            PIC X(05) VALUE SPACE.
+           05  FILLER            PIC X(16) VALUE "RETIDOS........:".
+           05  W2T-TOT-RETIDO    PIC ZZ9.
+           05  FILLER            PIC X(05) VALUE SPACE.
+           05  FILLER            PIC X(16) VALUE "INCOMPLETOS....:".
+           05  W2T-TOT-INCOMPL   PIC ZZ9.
+           05  FILLER            PIC X(35) VALUE SPACE.
