@@ -0,0 +1,29 @@
+      ******************************************************************
+      * PARMREC.CPY
+      * Cartao de parametros (PARAMETROS) lido uma vez no inicio do
+      * processamento. Um unico registro de controle por execucao.
+      *
+      * PM-PESO-N1 a PM-PESO-N4 sao os pesos (em percentual, somando
+      * 100) de cada nota na composicao da MEDIA; uma turma/disciplina
+      * que nao informe pesos recebe 025/025/025/025, reproduzindo a
+      * media simples historica do programa.
+      *
+      * Mod history:
+      *   2026-08-09 JAS  Layout original - apenas a nota de corte para
+      *                   promocao (PM-NOTA-CORTE), hoje fixa em 7 no
+      *                   codigo de PROGRAMA01.
+      *   2026-08-09 JAS  Acrescidos os pesos PM-PESO-N1 a PM-PESO-N4,
+      *                   para permitir media ponderada por turma ou
+      *                   disciplina em vez da media simples fixa /4.
+      *   2026-08-09 JAS  Acrescido PM-BIMESTRE (1-4): identifica de
+      *                   qual bimestre e a execucao, para que a MEDIA
+      *                   calculada seja acumulada no historico do
+      *                   aluno (HISTBIM) no bimestre certo.
+      ******************************************************************
+       01  PARM-REC.
+           05  PM-NOTA-CORTE     PIC 9(02).
+           05  PM-PESO-N1        PIC 9(03).
+           05  PM-PESO-N2        PIC 9(03).
+           05  PM-PESO-N3        PIC 9(03).
+           05  PM-PESO-N4        PIC 9(03).
+           05  PM-BIMESTRE       PIC 9(01).
