@@ -0,0 +1,15 @@
+      ******************************************************************
+      * MATRECREC.CPY
+      * Registro de extrato (MATRICULA) gravado por PROGRAMA01 para a
+      * secretaria de matricula: um registro por aluno com nota valida,
+      * trazendo a media do bimestre e a situacao (P/R) para alimentar
+      * o sistema de matricula sem precisar reler o boletim impresso.
+      *
+      * Mod history:
+      *   2026-08-09 JAS  Layout original.
+      ******************************************************************
+       01  MATRIC-REC.
+           05  MT-NOME-ALUNO     PIC X(15).
+           05  MT-BIMESTRE       PIC 9(01).
+           05  MT-MEDIA          PIC 9(02).
+           05  MT-SITUACAO       PIC X(01).
