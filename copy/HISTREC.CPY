@@ -0,0 +1,13 @@
+      ******************************************************************
+      * HISTREC.CPY
+      * Registro do historico de medias por bimestre (HISTBIM): uma
+      * linha por aluno por bimestre, gravada por PROGRAMA01 a cada
+      * execucao e consolidada por PROGRAMA02 no fim do ano letivo.
+      *
+      * Mod history:
+      *   2026-08-09 JAS  Layout original.
+      ******************************************************************
+       01  HIST-REC.
+           05  HR-NOME-ALUNO     PIC X(15).
+           05  HR-BIMESTRE       PIC 9(01).
+           05  HR-MEDIA-BIM      PIC 9(02).
