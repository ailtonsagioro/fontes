@@ -0,0 +1,315 @@
+000010******************************************************************
+000020* AUTHOR.     J. A. SANTOS - FOLHA ESCOLAR / SISTEMAS ACADEMICOS
+000030* INSTALLATION. ESCOLA - CPD
+000040* DATE-WRITTEN. 2026-08-09.
+000050* DATE-COMPILED.
+000060* PURPOSE.    APURA, NO FIM DO ANO LETIVO, A MEDIA ANUAL DE CADA
+000070*             ALUNO A PARTIR DOS QUATRO BIMESTRES GRAVADOS POR
+000080*             PROGRAMA01 NO HISTORICO HISTBIM, E EMITE O BOLETIM
+000090*             ANUAL (RELANUAL) COM A DECISAO REAL DE PROMOCAO.
+000100* TECTONICS.  cobc -x programa02.cbl
+000110*
+000120* MODIFICATION HISTORY.
+000130*   2026-08-09 JAS  PROGRAMA ORIGINAL - ORDENA O HISTORICO
+000140*                   HISTBIM POR ALUNO/BIMESTRE, ACUMULA OS
+000150*                   QUATRO BIMESTRES POR QUEBRA DE CONTROLE E
+000160*                   CALCULA A MEDIA ANUAL (SOMA/4). ALUNO SEM
+000170*                   OS QUATRO BIMESTRES FICA INCOMPLETO E NAO
+000180*                   RECEBE DECISAO DE PROMOCAO.
+000190*   2026-08-09 JAS  CADA ALUNO COM OS QUATRO BIMESTRES PASSA A
+000200*                   GERAR UM REGISTRO NO ARQUIVO MATRANUAL (NOME,
+000210*                   MEDIA ANUAL E SITUACAO P/R/I) PARA ALIMENTAR
+000220*                   O SISTEMA DE MATRICULA COM A DECISAO REAL DE
+000230*                   PROMOCAO, JA QUE E ESTA (E NAO A BIMESTRAL DO
+000240*                   PROGRAMA01) QUE DEFINE A MATRICULA DO ALUNO.
+000250******************************************************************
+000260 IDENTIFICATION DIVISION.
+000270 PROGRAM-ID. PROGRAMA02.
+000280 ENVIRONMENT DIVISION.
+000290 INPUT-OUTPUT SECTION.
+000300 FILE-CONTROL.
+000310     SELECT HIST-FILE ASSIGN TO HISTBIM
+000320         ORGANIZATION IS LINE SEQUENTIAL
+000330         FILE STATUS IS WS-HIST-STATUS.
+000340     SELECT SORT-WORK-FILE ASSIGN TO "SORTWK01".
+000350     SELECT HISTORD-FILE ASSIGN TO HISTORD
+000360         ORGANIZATION IS LINE SEQUENTIAL
+000370         FILE STATUS IS WS-HISTORD-STATUS.
+000380     SELECT PARM-FILE ASSIGN TO PARAMETROS
+000390         ORGANIZATION IS LINE SEQUENTIAL
+000400         FILE STATUS IS WS-PARM-STATUS.
+000410     SELECT RELANUAL-FILE ASSIGN TO RELANUAL
+000420         ORGANIZATION IS LINE SEQUENTIAL
+000430         FILE STATUS IS WS-RELANUAL-STATUS.
+000440     SELECT MATAN-FILE ASSIGN TO MATRANUAL
+000450         ORGANIZATION IS LINE SEQUENTIAL
+000460         FILE STATUS IS WS-MATAN-STATUS.
+000470 DATA DIVISION.
+000480 FILE SECTION.
+000490 FD  HIST-FILE
+000500     RECORD CONTAINS 18 CHARACTERS.
+000510     COPY HISTREC.
+000520 SD  SORT-WORK-FILE.
+000530 01  SORT-REC.
+000540     05  SR-NOME-ALUNO         PIC X(15).
+000550     05  SR-BIMESTRE           PIC 9(01).
+000560     05  SR-MEDIA-BIM          PIC 9(02).
+000570 FD  HISTORD-FILE
+000580     RECORD CONTAINS 18 CHARACTERS.
+000590 01  HO-REC.
+000600     05  HO-NOME-ALUNO         PIC X(15).
+000610     05  HO-BIMESTRE           PIC 9(01).
+000620     05  HO-MEDIA-BIM          PIC 9(02).
+000630 FD  PARM-FILE
+000640     RECORD CONTAINS 15 CHARACTERS.
+000650     COPY PARMREC.
+000660 FD  RELANUAL-FILE
+000670     RECORD CONTAINS 132 CHARACTERS.
+000680 01  RL2-LINHA                 PIC X(132).
+000690 FD  MATAN-FILE
+000700     RECORD CONTAINS 18 CHARACTERS.
+000710     COPY MATANOREC.
+000720 WORKING-STORAGE SECTION.
+000730*-----------------------------------------------------------------
+000740* CHAVES E CONTADORES DE CONTROLE
+000750*-----------------------------------------------------------------
+000760 77  WS-HIST-STATUS        PIC X(02) VALUE "00".
+000770     88  HIST-OK                     VALUE "00".
+000780 77  WS-HISTORD-STATUS     PIC X(02) VALUE "00".
+000790     88  HISTORD-OK                  VALUE "00".
+000800 77  WS-PARM-STATUS        PIC X(02) VALUE "00".
+000810     88  PARM-OK                     VALUE "00".
+000820 77  WS-RELANUAL-STATUS    PIC X(02) VALUE "00".
+000830     88  RELANUAL-OK                 VALUE "00".
+000840 77  WS-MATAN-STATUS       PIC X(02) VALUE "00".
+000850     88  MATAN-OK                    VALUE "00".
+000860 77  WS-FIM-ARQUIVO        PIC X(01) VALUE "N".
+000870     88  FIM-ARQUIVO                 VALUE "S".
+000880 77  WS-NOTA-CORTE         PIC 9(02) VALUE 07.
+000890 77  WS-TOT-ALUNOS         PIC 9(03) VALUE ZEROS.
+000900 77  WS-TOT-PROMOVIDO      PIC 9(03) VALUE ZEROS.
+000910 77  WS-TOT-RETIDO         PIC 9(03) VALUE ZEROS.
+000920 77  WS-TOT-INCOMPL        PIC 9(03) VALUE ZEROS.
+000930*-----------------------------------------------------------------
+000940* QUEBRA DE CONTROLE POR ALUNO E ACUMULADORES DOS 4 BIMESTRES
+000950*-----------------------------------------------------------------
+000960 77  WS-NOME-ATUAL         PIC X(15) VALUE SPACES.
+000970 77  WS-MEDIA-B1           PIC 9(02) VALUE ZEROS.
+000980 77  WS-MEDIA-B2           PIC 9(02) VALUE ZEROS.
+000990 77  WS-MEDIA-B3           PIC 9(02) VALUE ZEROS.
+001000 77  WS-MEDIA-B4           PIC 9(02) VALUE ZEROS.
+001010 77  WS-TEM-B1             PIC X(01) VALUE "N".
+001020     88  TEM-B1                      VALUE "S".
+001030 77  WS-TEM-B2             PIC X(01) VALUE "N".
+001040     88  TEM-B2                      VALUE "S".
+001050 77  WS-TEM-B3             PIC X(01) VALUE "N".
+001060     88  TEM-B3                      VALUE "S".
+001070 77  WS-TEM-B4             PIC X(01) VALUE "N".
+001080     88  TEM-B4                      VALUE "S".
+001090 77  WS-MEDIA-ANUAL        PIC 9(02) VALUE ZEROS.
+001100 77  WS-SITUACAO-ANUAL     PIC X(11).
+001110*-----------------------------------------------------------------
+001120* IDENTIFICACAO DA ESCOLA / TURMA NO CABECALHO DO BOLETIM ANUAL
+001130*-----------------------------------------------------------------
+001140 77  WS-NOME-ESCOLA        PIC X(30)
+001150         VALUE "ESCOLA MUNICIPAL SAO JOSE".
+001160 77  WS-NOME-TURMA         PIC X(10) VALUE "9 ANO A".
+001170*-----------------------------------------------------------------
+001180* DATA DO SISTEMA, PARA O CABECALHO DO BOLETIM ANUAL
+001190*-----------------------------------------------------------------
+001200 01  WS-DATA-AAAAMMDD.
+001210     05  WS-DATA-AAAA      PIC 9(04).
+001220     05  WS-DATA-MM        PIC 9(02).
+001230     05  WS-DATA-DD        PIC 9(02).
+001240 01  WS-DATA-FORMATADA     PIC X(10).
+001250*-----------------------------------------------------------------
+001260* LINHAS DO BOLETIM ANUAL IMPRESSO (RELANUAL)
+001270*-----------------------------------------------------------------
+001280     COPY REL2LINE.
+001290 PROCEDURE DIVISION.
+001300*-----------------------------------------------------------------
+001310 0000-MAINLINE.
+001320     PERFORM 1000-INICIALIZA.
+001330     PERFORM 2000-PROCESSA-HISTORICO THRU
+001340         2000-PROCESSA-HISTORICO-EXIT
+001350         UNTIL FIM-ARQUIVO.
+001360     PERFORM 2500-FECHA-ULTIMO.
+001370     PERFORM 8000-FINALIZA.
+001380     STOP RUN.
+001390*-----------------------------------------------------------------
+001400 1000-INICIALIZA.
+001410     DISPLAY "INICIO DO PROGRAMA02".
+001420     ACCEPT WS-DATA-AAAAMMDD FROM DATE YYYYMMDD.
+001430     MOVE WS-DATA-DD   TO WS-DATA-FORMATADA (1:2).
+001440     MOVE "/"          TO WS-DATA-FORMATADA (3:1).
+001450     MOVE WS-DATA-MM   TO WS-DATA-FORMATADA (4:2).
+001460     MOVE "/"          TO WS-DATA-FORMATADA (6:1).
+001470     MOVE WS-DATA-AAAA TO WS-DATA-FORMATADA (7:4).
+001480     PERFORM 1050-LE-PARAMETROS THRU 1050-LE-PARAMETROS-EXIT.
+001490     PERFORM 1060-ORDENA-HISTORICO.
+001500     OPEN OUTPUT RELANUAL-FILE.
+001510     IF NOT RELANUAL-OK
+001520        DISPLAY "ERRO AO ABRIR RELANUAL - STATUS "
+001530                WS-RELANUAL-STATUS
+001540        MOVE "S" TO WS-FIM-ARQUIVO
+001550     END-IF.
+001560     OPEN OUTPUT MATAN-FILE.
+001570     IF NOT MATAN-OK
+001580        DISPLAY "ERRO AO ABRIR MATRANUAL - STATUS "
+001590                WS-MATAN-STATUS
+001600        MOVE "S" TO WS-FIM-ARQUIVO
+001610     END-IF.
+001620     PERFORM 1100-IMPRIME-CABECALHO.
+001630*-----------------------------------------------------------------
+001640 1050-LE-PARAMETROS.
+001650     OPEN INPUT PARM-FILE.
+001660     IF NOT PARM-OK
+001670        DISPLAY "PARAMETROS NAO ENCONTRADO - USANDO CORTE "
+001680                WS-NOTA-CORTE
+001690        GO TO 1050-LE-PARAMETROS-EXIT
+001700     END-IF.
+001710     READ PARM-FILE
+001720         AT END
+001730            DISPLAY "PARAMETROS VAZIO - USANDO CORTE "
+001740                    WS-NOTA-CORTE
+001750            CLOSE PARM-FILE
+001760            GO TO 1050-LE-PARAMETROS-EXIT
+001770     END-READ.
+001780     IF PM-NOTA-CORTE IS NUMERIC
+001790        MOVE PM-NOTA-CORTE TO WS-NOTA-CORTE
+001800        DISPLAY "NOTA DE CORTE LIDA DO PARAMETROS: " WS-NOTA-CORTE
+001810     ELSE
+001820        DISPLAY "NOTA DE CORTE AUSENTE OU INVALIDA - USANDO "
+001830                WS-NOTA-CORTE
+001840     END-IF.
+001850     CLOSE PARM-FILE.
+001860 1050-LE-PARAMETROS-EXIT. EXIT.
+001870*-----------------------------------------------------------------
+001880 1060-ORDENA-HISTORICO.
+001890     SORT SORT-WORK-FILE
+001900         ON ASCENDING KEY SR-NOME-ALUNO SR-BIMESTRE
+001910         USING HIST-FILE
+001920         GIVING HISTORD-FILE.
+001930     OPEN INPUT HISTORD-FILE.
+001940     IF NOT HISTORD-OK
+001950        DISPLAY "ERRO AO ABRIR HISTORD - STATUS "
+001960                WS-HISTORD-STATUS
+001970        MOVE "S" TO WS-FIM-ARQUIVO
+001980     END-IF.
+001990*-----------------------------------------------------------------
+002000 1100-IMPRIME-CABECALHO.
+002010     MOVE WS-NOME-ESCOLA    TO W2C1-ESCOLA.
+002020     MOVE WS-NOME-TURMA     TO W2C1-TURMA.
+002030     WRITE RL2-LINHA FROM WS2-CAB-1-LINHA.
+002040     MOVE WS-DATA-FORMATADA TO W2C2-DATA.
+002050     WRITE RL2-LINHA FROM WS2-CAB-2-LINHA.
+002060     WRITE RL2-LINHA FROM WS2-CAB-3-LINHA.
+002070*-----------------------------------------------------------------
+002080 2000-PROCESSA-HISTORICO.
+002090     PERFORM 2100-LER-HISTORICO THRU 2100-LER-HISTORICO-EXIT.
+002100     IF NOT FIM-ARQUIVO
+002110        IF WS-NOME-ATUAL NOT = SPACES
+002120           AND HO-NOME-ALUNO NOT = WS-NOME-ATUAL
+002130           PERFORM 2300-FECHA-ALUNO THRU 2300-FECHA-ALUNO-EXIT
+002140        END-IF
+002150        IF HO-NOME-ALUNO NOT = WS-NOME-ATUAL
+002160           PERFORM 2350-ZERA-ACUMULADORES
+002170           MOVE HO-NOME-ALUNO TO WS-NOME-ATUAL
+002180        END-IF
+002190        PERFORM 2200-ACUMULA-BIMESTRE
+002200     END-IF.
+002210 2000-PROCESSA-HISTORICO-EXIT. EXIT.
+002220*-----------------------------------------------------------------
+002230 2100-LER-HISTORICO.
+002240     READ HISTORD-FILE
+002250         AT END
+002260            MOVE "S" TO WS-FIM-ARQUIVO
+002270            GO TO 2100-LER-HISTORICO-EXIT
+002280     END-READ.
+002290     IF NOT HISTORD-OK
+002300        DISPLAY "ERRO NA LEITURA DE HISTORD - STATUS "
+002310                WS-HISTORD-STATUS
+002320        MOVE "S" TO WS-FIM-ARQUIVO
+002330        GO TO 2100-LER-HISTORICO-EXIT
+002340     END-IF.
+002350 2100-LER-HISTORICO-EXIT. EXIT.
+002360*-----------------------------------------------------------------
+002370 2200-ACUMULA-BIMESTRE.
+002380     EVALUATE HO-BIMESTRE
+002390        WHEN 1
+002400           MOVE HO-MEDIA-BIM TO WS-MEDIA-B1
+002410           MOVE "S"          TO WS-TEM-B1
+002420        WHEN 2
+002430           MOVE HO-MEDIA-BIM TO WS-MEDIA-B2
+002440           MOVE "S"          TO WS-TEM-B2
+002450        WHEN 3
+002460           MOVE HO-MEDIA-BIM TO WS-MEDIA-B3
+002470           MOVE "S"          TO WS-TEM-B3
+002480        WHEN 4
+002490           MOVE HO-MEDIA-BIM TO WS-MEDIA-B4
+002500           MOVE "S"          TO WS-TEM-B4
+002510        WHEN OTHER
+002520           DISPLAY "BIMESTRE INVALIDO NO HISTORICO: " HO-BIMESTRE
+002530     END-EVALUATE.
+002540*-----------------------------------------------------------------
+002550 2300-FECHA-ALUNO.
+002560     ADD 1 TO WS-TOT-ALUNOS.
+002570     IF TEM-B1 AND TEM-B2 AND TEM-B3 AND TEM-B4
+002580        COMPUTE WS-MEDIA-ANUAL = (WS-MEDIA-B1 + WS-MEDIA-B2
+002590                    + WS-MEDIA-B3 + WS-MEDIA-B4) / 4
+002600        IF WS-MEDIA-ANUAL >= WS-NOTA-CORTE
+002610           MOVE "PROMOVIDO"  TO WS-SITUACAO-ANUAL
+002620           ADD 1 TO WS-TOT-PROMOVIDO
+002630        ELSE
+002640           MOVE "RETIDO"     TO WS-SITUACAO-ANUAL
+002650           ADD 1 TO WS-TOT-RETIDO
+002660        END-IF
+002670     ELSE
+002680        MOVE ZEROS           TO WS-MEDIA-ANUAL
+002690        MOVE "INCOMPLETO"    TO WS-SITUACAO-ANUAL
+002700        ADD 1 TO WS-TOT-INCOMPL
+002710     END-IF.
+002720     PERFORM 2400-IMPRIME-DETALHE.
+002730     PERFORM 2450-GRAVA-MATRICULA.
+002740 2300-FECHA-ALUNO-EXIT. EXIT.
+002750*-----------------------------------------------------------------
+002760 2350-ZERA-ACUMULADORES.
+002770     MOVE ZEROS TO WS-MEDIA-B1 WS-MEDIA-B2
+002780         WS-MEDIA-B3 WS-MEDIA-B4.
+002790     MOVE "N"   TO WS-TEM-B1 WS-TEM-B2 WS-TEM-B3 WS-TEM-B4.
+002800*-----------------------------------------------------------------
+002810 2400-IMPRIME-DETALHE.
+002820     MOVE WS-NOME-ATUAL     TO W2D-NOME-ALUNO.
+002830     MOVE WS-MEDIA-B1       TO W2D-MEDIA-B1.
+002840     MOVE WS-MEDIA-B2       TO W2D-MEDIA-B2.
+002850     MOVE WS-MEDIA-B3       TO W2D-MEDIA-B3.
+002860     MOVE WS-MEDIA-B4       TO W2D-MEDIA-B4.
+002870     MOVE WS-MEDIA-ANUAL    TO W2D-MEDIA-ANUAL.
+002880     MOVE WS-SITUACAO-ANUAL TO W2D-SITUACAO.
+002890     WRITE RL2-LINHA FROM WS2-DET-LINHA.
+002900*-----------------------------------------------------------------
+002910 2450-GRAVA-MATRICULA.
+002920     IF MATAN-OK
+002930        MOVE WS-NOME-ATUAL      TO MA-NOME-ALUNO
+002940        MOVE WS-MEDIA-ANUAL     TO MA-MEDIA-ANUAL
+002950        MOVE WS-SITUACAO-ANUAL (1:1) TO MA-SITUACAO
+002960        WRITE MATAN-REC
+002970     END-IF.
+002980*-----------------------------------------------------------------
+002990 2500-FECHA-ULTIMO.
+003000     IF WS-NOME-ATUAL NOT = SPACES
+003010        PERFORM 2300-FECHA-ALUNO THRU 2300-FECHA-ALUNO-EXIT
+003020     END-IF.
+003030*-----------------------------------------------------------------
+003040 8000-FINALIZA.
+003050     MOVE WS-TOT-ALUNOS    TO W2T-TOT-ALUNOS.
+003060     MOVE WS-TOT-PROMOVIDO TO W2T-TOT-PROMOVIDO.
+003070     MOVE WS-TOT-RETIDO    TO W2T-TOT-RETIDO.
+003080     MOVE WS-TOT-INCOMPL   TO W2T-TOT-INCOMPL.
+003090     WRITE RL2-LINHA FROM WS2-TRL-LINHA.
+003100     CLOSE HISTORD-FILE.
+003110     CLOSE RELANUAL-FILE.
+003120     CLOSE MATAN-FILE.
+003130     DISPLAY "FIM DO PROGRAMA02".
+003140*-----------------------------------------------------------------
+003150 END PROGRAM PROGRAMA02.
