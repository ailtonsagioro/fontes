@@ -0,0 +1,610 @@
+000010******************************************************************
+000020* AUTHOR.     J. A. SANTOS - FOLHA ESCOLAR / SISTEMAS ACADEMICOS
+000030* INSTALLATION. ESCOLA - CPD
+000040* DATE-WRITTEN. 2023-02-10.
+000050* DATE-COMPILED.
+000060* PURPOSE.    CALCULA A MEDIA DE CADA ALUNO DA TURMA LIDA DO
+000070*             ARQUIVO ALUNOS, EMITE O BOLETIM IMPRESSO DA TURMA
+000080*             (RELATORIO) E INFORMA SE O ALUNO PASSOU DE ANO.
+000090* TECTONICS.  cobc -x programa01.cbl
+000100*
+000110* MODIFICATION HISTORY.
+000120*   2023-02-10 JAS  PROGRAMA ORIGINAL - UM UNICO ALUNO FIXO NO
+000130*                   WORKING-STORAGE, SEM LEITURA DE ARQUIVO.
+000140*   2026-08-09 JAS  PASSA A LER A TURMA DO ARQUIVO ALUNOS (UM
+000150*                   ALUNO POR REGISTRO) E A PROCESSAR TODOS OS
+000160*                   REGISTROS EM LACO ATE O FIM DO ARQUIVO, EM
+000170*                   VEZ DE UM UNICO ALUNO MOVIDO NO CODIGO.
+000180*   2026-08-09 JAS  PASSA A EMITIR O BOLETIM DA TURMA NO ARQUIVO
+000190*                   RELATORIO (CABECALHO, UMA LINHA POR ALUNO E
+000200*                   RODAPE COM OS TOTAIS), ALEM DOS DISPLAYS.
+000210*   2026-08-09 JAS  A NOTA DE CORTE PARA PASSAR DE ANO DEIXA DE
+000220*                   SER O LITERAL 7 E PASSA A VIR DO CARTAO DE
+000230*                   PARAMETROS (ARQUIVO PARAMETROS), PARA PODER
+000240*                   SER TROCADA SEM RECOMPILAR O PROGRAMA.
+000250*   2026-08-09 JAS  PASSA A VALIDAR N1-N4 (FAIXA 00-10) ANTES DE
+000260*                   CALCULAR A MEDIA. ALUNO COM NOTA FORA DA
+000270*                   FAIXA VAI PARA O ARQUIVO EXCECOES E NAO
+000280*                   ENTRA NO BOLETIM NEM NOS TOTAIS DA TURMA.
+000290*   2026-08-09 JAS  MEDIA PASSA A SER PONDERADA PELOS PESOS
+000300*                   PM-PESO-N1 A PM-PESO-N4 DO PARAMETROS (EM
+000310*                   VEZ DA MEDIA SIMPLES /4), PARA ATENDER
+000320*                   DISCIPLINAS QUE VALORIZAM PROVAS (N1/N2)
+000330*                   MAIS QUE TRABALHOS (N3/N4).
+000340*   2026-08-09 JAS  CADA EXECUCAO PASSA A GRAVAR UMA LINHA NO
+000350*                   ARQUIVO AUDITLOG (DATA/HORA, TOTAIS LIDOS,
+000360*                   PASSARAM, REPROVARAM, EXCECOES E A NOTA DE
+000370*                   CORTE USADA), PARA CONFERENCIA POSTERIOR
+000380*                   DO LOTE SEM PRECISAR RODAR DE NOVO.
+000390*   2026-08-09 JAS  CADA ALUNO COM NOTA VALIDA PASSA A TER SUA
+000400*                   MEDIA DO BIMESTRE (PARAMETROS/PM-BIMESTRE)
+000410*                   ACRESCENTADA AO HISTORICO HISTBIM, PARA QUE
+000420*                   O PROGRAMA02 APURE NO FIM DO ANO A MEDIA
+000430*                   ANUAL DOS QUATRO BIMESTRES E A PROMOCAO REAL.
+000440*   2026-08-09 JAS  PASSA A GRAVAR CHECKPOINT (ARQUIVO CHECKPT)
+000450*                   A CADA ALUNO PROCESSADO, COM O ULTIMO
+000460*                   NOME_ALUNO E OS CONTADORES DA TURMA NAQUELE
+000470*                   PONTO. SE A EXECUCAO ABENDAR, A PROXIMA
+000480*                   RODADA PULA OS ALUNOS JA GRAVADOS NO BOLETIM
+000490*                   E RETOMA DO CHECKPOINT EM VEZ DE REPROCESSAR
+000500*                   A TURMA DESDE O PRIMEIRO ALUNO.
+000510*   2026-08-09 JAS  CADA ALUNO COM NOTA VALIDA PASSA A GERAR UM
+000520*                   REGISTRO NO ARQUIVO MATRICULA (NOME, BIMESTRE,
+000530*                   MEDIA E SITUACAO P/R) PARA ALIMENTAR O SISTEMA
+000540*                   DE MATRICULA DA SECRETARIA.
+000550*   2026-08-09 JAS  O RODAPE DO BOLETIM PASSA A TRAZER A MEDIA DA
+000560*                   TURMA, A MAIOR E A MENOR MEDIA E A QUANTIDADE
+000570*                   DE ALUNOS EM CADA FAIXA DE DESEMPENHO (00-04,
+000580*                   04-07 E 07-10), PARA UMA VISAO GERAL DA TURMA
+000590*                   SEM PRECISAR SOMAR AS LINHAS DE DETALHE.
+000600******************************************************************
+000610 IDENTIFICATION DIVISION.
+000620 PROGRAM-ID. PROGRAMA01.
+000630 ENVIRONMENT DIVISION.
+000640 INPUT-OUTPUT SECTION.
+000650 FILE-CONTROL.
+000660     SELECT ALUNO-FILE ASSIGN TO ALUNOS
+000670         ORGANIZATION IS LINE SEQUENTIAL
+000680         FILE STATUS IS WS-ALUNO-STATUS.
+000690     SELECT RELATORIO-FILE ASSIGN TO RELATORIO
+000700         ORGANIZATION IS LINE SEQUENTIAL
+000710         FILE STATUS IS WS-RELATORIO-STATUS.
+000720     SELECT PARM-FILE ASSIGN TO PARAMETROS
+000730         ORGANIZATION IS LINE SEQUENTIAL
+000740         FILE STATUS IS WS-PARM-STATUS.
+000750     SELECT EXCECOES-FILE ASSIGN TO EXCECOES
+000760         ORGANIZATION IS LINE SEQUENTIAL
+000770         FILE STATUS IS WS-EXCECOES-STATUS.
+000780     SELECT AUDIT-FILE ASSIGN TO AUDITLOG
+000790         ORGANIZATION IS LINE SEQUENTIAL
+000800         FILE STATUS IS WS-AUDIT-STATUS.
+000810     SELECT HIST-FILE ASSIGN TO HISTBIM
+000820         ORGANIZATION IS LINE SEQUENTIAL
+000830         FILE STATUS IS WS-HIST-STATUS.
+000840     SELECT CKPT-FILE ASSIGN TO CHECKPT
+000850         ORGANIZATION IS LINE SEQUENTIAL
+000860         FILE STATUS IS WS-CKPT-STATUS.
+000870     SELECT MATRIC-FILE ASSIGN TO MATRICULA
+000880         ORGANIZATION IS LINE SEQUENTIAL
+000890         FILE STATUS IS WS-MATRIC-STATUS.
+000900 DATA DIVISION.
+000910 FILE SECTION.
+000920 FD  ALUNO-FILE
+000930     RECORD CONTAINS 23 CHARACTERS.
+000940     COPY ALUNOREC.
+000950 FD  PARM-FILE
+000960     RECORD CONTAINS 15 CHARACTERS.
+000970     COPY PARMREC.
+000980 FD  EXCECOES-FILE
+000990     RECORD CONTAINS 61 CHARACTERS.
+001000 01  EX-LINHA                 PIC X(61).
+001010 FD  AUDIT-FILE
+001020     RECORD CONTAINS 84 CHARACTERS.
+001030 01  AU-LINHA                 PIC X(84).
+001040 FD  HIST-FILE
+001050     RECORD CONTAINS 18 CHARACTERS.
+001060     COPY HISTREC.
+001070 FD  CKPT-FILE
+001080     RECORD CONTAINS 48 CHARACTERS.
+001090     COPY CKPTREC.
+001100 FD  MATRIC-FILE
+001110     RECORD CONTAINS 19 CHARACTERS.
+001120     COPY MATRECREC.
+001130 FD  RELATORIO-FILE
+001140     RECORD CONTAINS 132 CHARACTERS.
+001150 01  RL-LINHA                 PIC X(132).
+001160 WORKING-STORAGE SECTION.
+001170*-----------------------------------------------------------------
+001180* CHAVES E CONTADORES DE CONTROLE
+001190*-----------------------------------------------------------------
+001200 77  WS-ALUNO-STATUS       PIC X(02) VALUE "00".
+001210     88  ALUNO-OK                    VALUE "00".
+001220     88  ALUNO-FIM                   VALUE "10".
+001230 77  WS-RELATORIO-STATUS   PIC X(02) VALUE "00".
+001240     88  RELATORIO-OK                VALUE "00".
+001250 77  WS-PARM-STATUS        PIC X(02) VALUE "00".
+001260     88  PARM-OK                     VALUE "00".
+001270 77  WS-EXCECOES-STATUS    PIC X(02) VALUE "00".
+001280     88  EXCECOES-OK                 VALUE "00".
+001290 77  WS-AUDIT-STATUS       PIC X(02) VALUE "00".
+001300     88  AUDIT-OK                    VALUE "00".
+001310 77  WS-HIST-STATUS        PIC X(02) VALUE "00".
+001320     88  HIST-OK                     VALUE "00".
+001330 77  WS-CKPT-STATUS        PIC X(02) VALUE "00".
+001340     88  CKPT-OK                     VALUE "00".
+001350 77  WS-MATRIC-STATUS      PIC X(02) VALUE "00".
+001360     88  MATRIC-OK                   VALUE "00".
+001370 77  WS-FIM-ARQUIVO        PIC X(01) VALUE "N".
+001380     88  FIM-ARQUIVO                 VALUE "S".
+001390 77  WS-NOTAS-VALIDAS      PIC X(01) VALUE "S".
+001400     88  NOTAS-VALIDAS               VALUE "S".
+001410 77  WS-TOT-LIDOS          PIC 9(03) VALUE ZEROS.
+001420 77  WS-TOT-PASSOU         PIC 9(03) VALUE ZEROS.
+001430 77  WS-TOT-REPROVOU       PIC 9(03) VALUE ZEROS.
+001440 77  WS-TOT-EXCECOES       PIC 9(03) VALUE ZEROS.
+001450*-----------------------------------------------------------------
+001460* ESTATISTICAS DA TURMA (MEDIA, MAIOR/MENOR MEDIA E FAIXAS DE
+001470* DESEMPENHO), ACUMULADAS A CADA ALUNO COM NOTA VALIDA E IMPRESSAS
+001480* NO RODAPE DO BOLETIM.
+001490*-----------------------------------------------------------------
+001500 77  WS-SOMA-MEDIAS        PIC 9(05) VALUE ZEROS.
+001510 77  WS-QTD-MEDIAS         PIC 9(03) VALUE ZEROS.
+001520 77  WS-MEDIA-TURMA        PIC 9(02) VALUE ZEROS.
+001530 77  WS-MAIOR-MEDIA        PIC 9(02) VALUE ZEROS.
+001540 77  WS-MENOR-MEDIA        PIC 9(02) VALUE 99.
+001550 77  WS-FAIXA-BAIXA        PIC 9(03) VALUE ZEROS.
+001560 77  WS-FAIXA-MEDIA        PIC 9(03) VALUE ZEROS.
+001570 77  WS-FAIXA-ALTA         PIC 9(03) VALUE ZEROS.
+001580*-----------------------------------------------------------------
+001590* NOTA DE CORTE PARA PASSAR DE ANO, VINDA DO CARTAO DE PARAMETROS
+001600* (ARQUIVO PARAMETROS). SE O CARTAO NAO EXISTIR OU NAO PUDER SER
+001610* LIDO, FICA VALENDO O DEFAULT HISTORICO DO PROGRAMA, QUE E 7.
+001620*-----------------------------------------------------------------
+001630 77  WS-NOTA-CORTE         PIC 9(02) VALUE 07.
+001640*-----------------------------------------------------------------
+001650* PESOS (EM PERCENTUAL, SOMANDO 100) DE CADA NOTA NA MEDIA. O
+001660* DEFAULT 025/025/025/025 REPRODUZ A MEDIA SIMPLES /4 HISTORICA.
+001670*-----------------------------------------------------------------
+001680 77  WS-PESO-N1            PIC 9(03) VALUE 025.
+001690 77  WS-PESO-N2            PIC 9(03) VALUE 025.
+001700 77  WS-PESO-N3            PIC 9(03) VALUE 025.
+001710 77  WS-PESO-N4            PIC 9(03) VALUE 025.
+001720*-----------------------------------------------------------------
+001730* BIMESTRE DESTA EXECUCAO (1-4), VINDO DO CARTAO DE PARAMETROS,
+001740* USADO PARA GRAVAR A MEDIA DE CADA ALUNO NO SLOT CERTO DO
+001750* HISTORICO HISTBIM. SEM CARTAO OU VALOR INVALIDO, ASSUME 1.
+001760*-----------------------------------------------------------------
+001770 77  WS-BIMESTRE           PIC 9(01) VALUE 1.
+001780*-----------------------------------------------------------------
+001790* CONTROLE DE CHECKPOINT/REINICIO (ARQUIVO CHECKPT). WS-NOME-
+001800* RESTART E OS CONTADORES SAO RESTAURADOS DO CHECKPOINT QUANDO
+001810* HA UM, E OS ALUNOS JA GRAVADOS NO BOLETIM SAO PULADOS. O
+001820* CHECKPOINT E REGRAVADO A CADA ALUNO (NAO DE TANTOS EM TANTOS),
+001830* PARA NUNCA FICAR ATRAS DOS REGISTROS JA GRAVADOS EM RELATORIO/
+001840* EXCECOES/MATRICULA/HISTBIM - SENAO UM REINICIO PULARIA SO ATE
+001850* O ULTIMO CHECKPOINT E DUPLICARIA OS ALUNOS GRAVADOS DEPOIS
+001860* DELE E ANTES DO ABEND.
+001870*-----------------------------------------------------------------
+001880 77  WS-RESTART-ATIVO      PIC X(01) VALUE "N".
+001890     88  RESTART-ATIVO               VALUE "S".
+001900 77  WS-NOME-RESTART       PIC X(15) VALUE SPACES.
+001910 77  WS-SKIP-LIDOS         PIC 9(03) VALUE ZEROS.
+001920*-----------------------------------------------------------------
+001930* IDENTIFICACAO DA ESCOLA / TURMA NO CABECALHO DO BOLETIM
+001940*-----------------------------------------------------------------
+001950 77  WS-NOME-ESCOLA        PIC X(30)
+001960         VALUE "ESCOLA MUNICIPAL SAO JOSE".
+001970 77  WS-NOME-TURMA         PIC X(10) VALUE "9 ANO A".
+001980*-----------------------------------------------------------------
+001990* DATA DO SISTEMA, PARA O CABECALHO DO BOLETIM
+002000*-----------------------------------------------------------------
+002010 01  WS-DATA-AAAAMMDD.
+002020     05  WS-DATA-AAAA      PIC 9(04).
+002030     05  WS-DATA-MM        PIC 9(02).
+002040     05  WS-DATA-DD        PIC 9(02).
+002050 01  WS-DATA-FORMATADA     PIC X(10).
+002060 01  WS-HORA-HHMMSSCC.
+002070     05  WS-HORA-HH        PIC 9(02).
+002080     05  WS-HORA-MM        PIC 9(02).
+002090     05  WS-HORA-SS        PIC 9(02).
+002100     05  WS-HORA-CC        PIC 9(02).
+002110 01  WS-HORA-FORMATADA     PIC X(08).
+002120*-----------------------------------------------------------------
+002130* LINHAS DO BOLETIM IMPRESSO (RELATORIO)
+002140*-----------------------------------------------------------------
+002150     COPY RELLINE.
+002160     COPY EXCLINE.
+002170     COPY AUDITLINE.
+002180*-----------------------------------------------------------------
+002190* AREA DE TRABALHO DO ALUNO CORRENTE
+002200*-----------------------------------------------------------------
+002210 01  NOME_ALUNO            PIC X(15).
+002220 01  N1                    PIC 9(02) VALUE ZEROS.
+002230 01  N2                    PIC 9(02) VALUE ZEROS.
+002240 01  N3                    PIC 9(02) VALUE ZEROS.
+002250 01  N4                    PIC 9(02) VALUE ZEROS.
+002260 01  MEDIA                 PIC 9(02) VALUE ZEROS.
+002270 01  WS-SITUACAO           PIC X(10).
+002280 PROCEDURE DIVISION.
+002290*-----------------------------------------------------------------
+002300 0000-MAINLINE.
+002310     PERFORM 1000-INICIALIZA.
+002320     PERFORM 2000-PROCESSA-TURMA THRU 2000-PROCESSA-TURMA-EXIT
+002330         UNTIL FIM-ARQUIVO.
+002340     PERFORM 8000-FINALIZA.
+002350     STOP RUN.
+002360*-----------------------------------------------------------------
+002370 1000-INICIALIZA.
+002380     DISPLAY "INICIO DO PROGRAMA01".
+002390     ACCEPT WS-DATA-AAAAMMDD FROM DATE YYYYMMDD.
+002400     MOVE WS-DATA-DD   TO WS-DATA-FORMATADA (1:2).
+002410     MOVE "/"          TO WS-DATA-FORMATADA (3:1).
+002420     MOVE WS-DATA-MM   TO WS-DATA-FORMATADA (4:2).
+002430     MOVE "/"          TO WS-DATA-FORMATADA (6:1).
+002440     MOVE WS-DATA-AAAA TO WS-DATA-FORMATADA (7:4).
+002450     ACCEPT WS-HORA-HHMMSSCC FROM TIME.
+002460     MOVE WS-HORA-HH   TO WS-HORA-FORMATADA (1:2).
+002470     MOVE ":"          TO WS-HORA-FORMATADA (3:1).
+002480     MOVE WS-HORA-MM   TO WS-HORA-FORMATADA (4:2).
+002490     MOVE ":"          TO WS-HORA-FORMATADA (6:1).
+002500     MOVE WS-HORA-SS   TO WS-HORA-FORMATADA (7:2).
+002510     OPEN INPUT ALUNO-FILE.
+002520     IF NOT ALUNO-OK
+002530        DISPLAY "ERRO AO ABRIR ALUNOS - STATUS " WS-ALUNO-STATUS
+002540        MOVE "S" TO WS-FIM-ARQUIVO
+002550     END-IF.
+002560     PERFORM 1060-ABRE-HISTORICO.
+002570     PERFORM 1070-LE-CHECKPOINT THRU 1070-LE-CHECKPOINT-EXIT.
+002580     IF RESTART-ATIVO
+002590        OPEN EXTEND RELATORIO-FILE
+002600        IF NOT RELATORIO-OK
+002610           OPEN OUTPUT RELATORIO-FILE
+002620        END-IF
+002630     ELSE
+002640        OPEN OUTPUT RELATORIO-FILE
+002650     END-IF.
+002660     IF NOT RELATORIO-OK
+002670        DISPLAY "ERRO AO ABRIR RELATORIO - STATUS "
+002680                WS-RELATORIO-STATUS
+002690        MOVE "S" TO WS-FIM-ARQUIVO
+002700     END-IF.
+002710     PERFORM 1050-LE-PARAMETROS THRU 1050-LE-PARAMETROS-EXIT.
+002720     IF RESTART-ATIVO
+002730        OPEN EXTEND EXCECOES-FILE
+002740        IF NOT EXCECOES-OK
+002750           OPEN OUTPUT EXCECOES-FILE
+002760        END-IF
+002770     ELSE
+002780        OPEN OUTPUT EXCECOES-FILE
+002790     END-IF.
+002800     IF NOT EXCECOES-OK
+002810        DISPLAY "ERRO AO ABRIR EXCECOES - STATUS "
+002820                WS-EXCECOES-STATUS
+002830        MOVE "S" TO WS-FIM-ARQUIVO
+002840     END-IF.
+002850     IF RESTART-ATIVO
+002860        OPEN EXTEND MATRIC-FILE
+002870        IF NOT MATRIC-OK
+002880           OPEN OUTPUT MATRIC-FILE
+002890        END-IF
+002900     ELSE
+002910        OPEN OUTPUT MATRIC-FILE
+002920     END-IF.
+002930     IF NOT MATRIC-OK
+002940        DISPLAY "ERRO AO ABRIR MATRICULA - STATUS "
+002950                WS-MATRIC-STATUS
+002960        MOVE "S" TO WS-FIM-ARQUIVO
+002970     END-IF.
+002980     IF RESTART-ATIVO
+002990        PERFORM 2050-PULA-ALUNO THRU 2050-PULA-ALUNO-EXIT
+003000            UNTIL FIM-ARQUIVO OR WS-SKIP-LIDOS = WS-TOT-LIDOS
+003010        IF NOT FIM-ARQUIVO AND NOME_ALUNO NOT = WS-NOME-RESTART
+003020           DISPLAY "AVISO: NOME DO ALUNO APOS O REINICIO ("
+003030                   NOME_ALUNO ") DIFERE DO CHECKPOINT ("
+003040                   WS-NOME-RESTART ") - VERIFIQUE NOMES"
+003050                   " DUPLICADOS EM ALUNOS"
+003060        END-IF
+003070     ELSE
+003080        PERFORM 1100-IMPRIME-CABECALHO
+003090     END-IF.
+003100*-----------------------------------------------------------------
+003110 1050-LE-PARAMETROS.
+003120     OPEN INPUT PARM-FILE.
+003130     IF NOT PARM-OK
+003140        DISPLAY "PARAMETROS NAO ENCONTRADO - USANDO CORTE "
+003150                WS-NOTA-CORTE
+003160        GO TO 1050-LE-PARAMETROS-EXIT
+003170     END-IF.
+003180     READ PARM-FILE
+003190         AT END
+003200            DISPLAY "PARAMETROS VAZIO - USANDO CORTE "
+003210                    WS-NOTA-CORTE
+003220            CLOSE PARM-FILE
+003230            GO TO 1050-LE-PARAMETROS-EXIT
+003240     END-READ.
+003250     IF PM-NOTA-CORTE IS NUMERIC
+003260        MOVE PM-NOTA-CORTE TO WS-NOTA-CORTE
+003270        DISPLAY "NOTA DE CORTE LIDA DO PARAMETROS: " WS-NOTA-CORTE
+003280     ELSE
+003290        DISPLAY "NOTA DE CORTE AUSENTE OU INVALIDA - USANDO "
+003300                WS-NOTA-CORTE
+003310     END-IF.
+003320     IF PM-PESO-N1 IS NUMERIC AND PM-PESO-N2 IS NUMERIC
+003330        AND PM-PESO-N3 IS NUMERIC AND PM-PESO-N4 IS NUMERIC
+003340        AND PM-PESO-N1 + PM-PESO-N2 + PM-PESO-N3 + PM-PESO-N4
+003350            = 100
+003360        MOVE PM-PESO-N1 TO WS-PESO-N1
+003370        MOVE PM-PESO-N2 TO WS-PESO-N2
+003380        MOVE PM-PESO-N3 TO WS-PESO-N3
+003390        MOVE PM-PESO-N4 TO WS-PESO-N4
+003400        DISPLAY "PESOS LIDOS DO PARAMETROS: "
+003410               WS-PESO-N1 "/" WS-PESO-N2 "/"
+003420               WS-PESO-N3 "/" WS-PESO-N4
+003430     ELSE
+003440        DISPLAY "PESOS AUSENTES OU INVALIDOS - USANDO "
+003450                "MEDIA SIMPLES (025/025/025/025)"
+003460     END-IF.
+003470     IF PM-BIMESTRE IS NUMERIC AND PM-BIMESTRE >= 1
+003480        AND PM-BIMESTRE <= 4
+003490        MOVE PM-BIMESTRE TO WS-BIMESTRE
+003500        DISPLAY "BIMESTRE DESTA EXECUCAO: " WS-BIMESTRE
+003510     ELSE
+003520        DISPLAY "BIMESTRE AUSENTE OU INVALIDO - USANDO 1"
+003530     END-IF.
+003540     CLOSE PARM-FILE.
+003550 1050-LE-PARAMETROS-EXIT. EXIT.
+003560*-----------------------------------------------------------------
+003570 1060-ABRE-HISTORICO.
+003580     OPEN EXTEND HIST-FILE.
+003590     IF NOT HIST-OK
+003600        OPEN OUTPUT HIST-FILE
+003610     END-IF.
+003620     IF NOT HIST-OK
+003630        DISPLAY "ERRO AO ABRIR HISTBIM - STATUS " WS-HIST-STATUS
+003640     END-IF.
+003650*-----------------------------------------------------------------
+003660 1070-LE-CHECKPOINT.
+003670     OPEN INPUT CKPT-FILE.
+003680     IF NOT CKPT-OK
+003690        GO TO 1070-LE-CHECKPOINT-EXIT
+003700     END-IF.
+003710     READ CKPT-FILE
+003720         AT END
+003730            CLOSE CKPT-FILE
+003740            GO TO 1070-LE-CHECKPOINT-EXIT
+003750     END-READ.
+003760     MOVE CK-NOME-ALUNO   TO WS-NOME-RESTART.
+003770     MOVE CK-TOT-LIDOS    TO WS-TOT-LIDOS.
+003780     MOVE CK-TOT-PASSOU   TO WS-TOT-PASSOU.
+003790     MOVE CK-TOT-REPROVOU TO WS-TOT-REPROVOU.
+003800     MOVE CK-TOT-EXCECOES TO WS-TOT-EXCECOES.
+003810     MOVE CK-SOMA-MEDIAS  TO WS-SOMA-MEDIAS.
+003820     MOVE CK-QTD-MEDIAS   TO WS-QTD-MEDIAS.
+003830     MOVE CK-MAIOR-MEDIA  TO WS-MAIOR-MEDIA.
+003840     MOVE CK-MENOR-MEDIA  TO WS-MENOR-MEDIA.
+003850     MOVE CK-FAIXA-BAIXA  TO WS-FAIXA-BAIXA.
+003860     MOVE CK-FAIXA-MEDIA  TO WS-FAIXA-MEDIA.
+003870     MOVE CK-FAIXA-ALTA   TO WS-FAIXA-ALTA.
+003880     MOVE "S" TO WS-RESTART-ATIVO.
+003890     DISPLAY "CHECKPOINT ENCONTRADO - REINICIANDO APOS "
+003900             WS-NOME-RESTART.
+003910     CLOSE CKPT-FILE.
+003920 1070-LE-CHECKPOINT-EXIT. EXIT.
+003930*-----------------------------------------------------------------
+003940 1100-IMPRIME-CABECALHO.
+003950     MOVE WS-NOME-ESCOLA    TO WC1-ESCOLA.
+003960     MOVE WS-NOME-TURMA     TO WC1-TURMA.
+003970     WRITE RL-LINHA FROM WS-CAB-1-LINHA.
+003980     MOVE WS-DATA-FORMATADA TO WC2-DATA.
+003990     WRITE RL-LINHA FROM WS-CAB-2-LINHA.
+004000     WRITE RL-LINHA FROM WS-CAB-3-LINHA.
+004010*-----------------------------------------------------------------
+004020 2000-PROCESSA-TURMA.
+004030     PERFORM 2100-LER-ALUNO THRU 2100-LER-ALUNO-EXIT.
+004040     IF NOT FIM-ARQUIVO
+004050        ADD 1 TO WS-TOT-LIDOS
+004060        PERFORM 2150-VALIDA-NOTAS THRU 2150-VALIDA-NOTAS-EXIT
+004070        IF NOT NOTAS-VALIDAS
+004080           ADD 1 TO WS-TOT-EXCECOES
+004090           PERFORM 2250-IMPRIME-EXCECAO
+004100        ELSE
+004110           PERFORM 3000-CALCULA-NOTA THRU 3000-CALCULA-NOTA-EXIT
+004120           DISPLAY "A MEDIA DO " NOME_ALUNO " FOI " MEDIA
+004130           IF MEDIA >= WS-NOTA-CORTE
+004140              MOVE "PASSOU" TO WS-SITUACAO
+004150              ADD 1 TO WS-TOT-PASSOU
+004160              DISPLAY " **** ALUNO " NOME_ALUNO " PASSOU ****"
+004170           ELSE
+004180              MOVE "REPROVADO" TO WS-SITUACAO
+004190              ADD 1 TO WS-TOT-REPROVOU
+004200              DISPLAY " **** ALUNO " NOME_ALUNO " REPROVADO ****"
+004210           END-IF
+004220           PERFORM 2200-IMPRIME-DETALHE
+004230           PERFORM 2300-GRAVA-HISTORICO
+004240           PERFORM 2400-GRAVA-MATRICULA
+004250           PERFORM 2500-ACUMULA-ESTATISTICAS
+004260        END-IF
+004270        PERFORM 7000-GRAVA-CHECKPOINT
+004280     END-IF.
+004290 2000-PROCESSA-TURMA-EXIT. EXIT.
+004300*-----------------------------------------------------------------
+004310 2050-PULA-ALUNO.
+004320     PERFORM 2100-LER-ALUNO THRU 2100-LER-ALUNO-EXIT.
+004330     IF NOT FIM-ARQUIVO
+004340        ADD 1 TO WS-SKIP-LIDOS
+004350        DISPLAY "REINICIO: PULANDO ALUNO JA PROCESSADO "
+004360                NOME_ALUNO
+004370     END-IF.
+004380 2050-PULA-ALUNO-EXIT. EXIT.
+004390*-----------------------------------------------------------------
+004400 2150-VALIDA-NOTAS.
+004410     MOVE "S" TO WS-NOTAS-VALIDAS.
+004420     IF N1 > 10 OR N2 > 10 OR N3 > 10 OR N4 > 10
+004430        MOVE "N" TO WS-NOTAS-VALIDAS
+004440        DISPLAY " **** ALUNO " NOME_ALUNO
+004450                " COM NOTA FORA DA FAIXA 00-10 ****"
+004460     END-IF.
+004470 2150-VALIDA-NOTAS-EXIT. EXIT.
+004480*-----------------------------------------------------------------
+004490 2100-LER-ALUNO.
+004500     READ ALUNO-FILE
+004510         AT END
+004520            MOVE "S" TO WS-FIM-ARQUIVO
+004530            GO TO 2100-LER-ALUNO-EXIT
+004540     END-READ.
+004550     IF NOT ALUNO-OK
+004560        DISPLAY "ERRO NA LEITURA DE ALUNOS - STATUS "
+004570                WS-ALUNO-STATUS
+004580        MOVE "S" TO WS-FIM-ARQUIVO
+004590        GO TO 2100-LER-ALUNO-EXIT
+004600     END-IF.
+004610     MOVE AR-NOME-ALUNO TO NOME_ALUNO.
+004620     MOVE AR-N1         TO N1.
+004630     MOVE AR-N2         TO N2.
+004640     MOVE AR-N3         TO N3.
+004650     MOVE AR-N4         TO N4.
+004660 2100-LER-ALUNO-EXIT. EXIT.
+004670*-----------------------------------------------------------------
+004680 2200-IMPRIME-DETALHE.
+004690     MOVE NOME_ALUNO  TO WD-NOME-ALUNO.
+004700     MOVE N1          TO WD-N1.
+004710     MOVE N2          TO WD-N2.
+004720     MOVE N3          TO WD-N3.
+004730     MOVE N4          TO WD-N4.
+004740     MOVE MEDIA       TO WD-MEDIA.
+004750     MOVE WS-SITUACAO TO WD-SITUACAO.
+004760     WRITE RL-LINHA FROM WS-DET-LINHA.
+004770*-----------------------------------------------------------------
+004780 2300-GRAVA-HISTORICO.
+004790     IF HIST-OK
+004800        MOVE NOME_ALUNO  TO HR-NOME-ALUNO
+004810        MOVE WS-BIMESTRE TO HR-BIMESTRE
+004820        MOVE MEDIA       TO HR-MEDIA-BIM
+004830        WRITE HIST-REC
+004840     END-IF.
+004850*-----------------------------------------------------------------
+004860 2400-GRAVA-MATRICULA.
+004870     IF MATRIC-OK
+004880        MOVE NOME_ALUNO      TO MT-NOME-ALUNO
+004890        MOVE WS-BIMESTRE     TO MT-BIMESTRE
+004900        MOVE MEDIA           TO MT-MEDIA
+004910        MOVE WS-SITUACAO (1:1) TO MT-SITUACAO
+004920        WRITE MATRIC-REC
+004930     END-IF.
+004940*-----------------------------------------------------------------
+004950 2500-ACUMULA-ESTATISTICAS.
+004960     ADD 1    TO WS-QTD-MEDIAS.
+004970     ADD MEDIA TO WS-SOMA-MEDIAS.
+004980     IF MEDIA > WS-MAIOR-MEDIA
+004990        MOVE MEDIA TO WS-MAIOR-MEDIA
+005000     END-IF.
+005010     IF MEDIA < WS-MENOR-MEDIA
+005020        MOVE MEDIA TO WS-MENOR-MEDIA
+005030     END-IF.
+005040     IF MEDIA < 04
+005050        ADD 1 TO WS-FAIXA-BAIXA
+005060     ELSE
+005070        IF MEDIA < 07
+005080           ADD 1 TO WS-FAIXA-MEDIA
+005090        ELSE
+005100           ADD 1 TO WS-FAIXA-ALTA
+005110        END-IF
+005120     END-IF.
+005130*-----------------------------------------------------------------
+005140 2250-IMPRIME-EXCECAO.
+005150     MOVE NOME_ALUNO       TO WE-NOME-ALUNO.
+005160     MOVE N1               TO WE-N1.
+005170     MOVE N2               TO WE-N2.
+005180     MOVE N3               TO WE-N3.
+005190     MOVE N4               TO WE-N4.
+005200     MOVE "NOTA FORA DA FAIXA 00-10" TO WE-MOTIVO.
+005210     WRITE EX-LINHA FROM WS-EXC-LINHA.
+005220*-----------------------------------------------------------------
+005230 3000-CALCULA-NOTA.
+005240     COMPUTE MEDIA = ( N1 * WS-PESO-N1 + N2 * WS-PESO-N2
+005250                     + N3 * WS-PESO-N3 + N4 * WS-PESO-N4 ) / 100.
+005260     DISPLAY N1 " " N2 " " N3 " " N4 " " MEDIA.
+005270 3000-CALCULA-NOTA-EXIT. EXIT.
+005280*-----------------------------------------------------------------
+005290 7000-GRAVA-CHECKPOINT.
+005300     MOVE NOME_ALUNO       TO CK-NOME-ALUNO.
+005310     MOVE WS-TOT-LIDOS     TO CK-TOT-LIDOS.
+005320     MOVE WS-TOT-PASSOU    TO CK-TOT-PASSOU.
+005330     MOVE WS-TOT-REPROVOU  TO CK-TOT-REPROVOU.
+005340     MOVE WS-TOT-EXCECOES  TO CK-TOT-EXCECOES.
+005350     MOVE WS-SOMA-MEDIAS   TO CK-SOMA-MEDIAS.
+005360     MOVE WS-QTD-MEDIAS    TO CK-QTD-MEDIAS.
+005370     MOVE WS-MAIOR-MEDIA   TO CK-MAIOR-MEDIA.
+005380     MOVE WS-MENOR-MEDIA   TO CK-MENOR-MEDIA.
+005390     MOVE WS-FAIXA-BAIXA   TO CK-FAIXA-BAIXA.
+005400     MOVE WS-FAIXA-MEDIA   TO CK-FAIXA-MEDIA.
+005410     MOVE WS-FAIXA-ALTA    TO CK-FAIXA-ALTA.
+005420     OPEN OUTPUT CKPT-FILE.
+005430     IF CKPT-OK
+005440        WRITE CKPT-REC
+005450        CLOSE CKPT-FILE
+005460        DISPLAY "CHECKPOINT GRAVADO APOS " NOME_ALUNO
+005470     ELSE
+005480        DISPLAY "ERRO AO GRAVAR CHECKPOINT - STATUS "
+005490                WS-CKPT-STATUS
+005500     END-IF.
+005510*-----------------------------------------------------------------
+005520 8000-FINALIZA.
+005530     MOVE WS-TOT-LIDOS    TO WT-TOT-LIDOS.
+005540     MOVE WS-TOT-PASSOU   TO WT-TOT-PASSOU.
+005550     MOVE WS-TOT-REPROVOU TO WT-TOT-REPROVOU.
+005560     MOVE WS-TOT-EXCECOES TO WT-TOT-EXCECOES.
+005570     WRITE RL-LINHA FROM WS-TRL-LINHA.
+005580     PERFORM 8050-IMPRIME-ESTATISTICAS.
+005590     CLOSE ALUNO-FILE.
+005600     CLOSE RELATORIO-FILE.
+005610     CLOSE EXCECOES-FILE.
+005620     CLOSE MATRIC-FILE.
+005630     IF HIST-OK
+005640        CLOSE HIST-FILE
+005650     END-IF.
+005660     OPEN OUTPUT CKPT-FILE.
+005670     IF CKPT-OK
+005680        CLOSE CKPT-FILE
+005690     END-IF.
+005700     PERFORM 8100-GRAVA-AUDITORIA.
+005710     DISPLAY "FIM DO PROGRAMA01".
+005720*-----------------------------------------------------------------
+005730 8050-IMPRIME-ESTATISTICAS.
+005740     IF WS-QTD-MEDIAS > ZEROS
+005750        DIVIDE WS-SOMA-MEDIAS BY WS-QTD-MEDIAS
+005760           GIVING WS-MEDIA-TURMA
+005770     ELSE
+005780        MOVE ZEROS TO WS-MEDIA-TURMA
+005790        MOVE ZEROS TO WS-MENOR-MEDIA
+005800     END-IF.
+005810     MOVE WS-MEDIA-TURMA  TO WS1-MEDIA-TURMA.
+005820     MOVE WS-MAIOR-MEDIA  TO WS1-MAIOR-MEDIA.
+005830     MOVE WS-MENOR-MEDIA  TO WS1-MENOR-MEDIA.
+005840     WRITE RL-LINHA FROM WS-EST-1-LINHA.
+005850     MOVE WS-FAIXA-BAIXA  TO WS2-FAIXA-BAIXA.
+005860     MOVE WS-FAIXA-MEDIA  TO WS2-FAIXA-MEDIA.
+005870     MOVE WS-FAIXA-ALTA   TO WS2-FAIXA-ALTA.
+005880     WRITE RL-LINHA FROM WS-EST-2-LINHA.
+005890*-----------------------------------------------------------------
+005900 8100-GRAVA-AUDITORIA.
+005910     MOVE WS-DATA-FORMATADA TO WA-DATA.
+005920     MOVE WS-HORA-FORMATADA TO WA-HORA.
+005930     MOVE WS-TOT-LIDOS      TO WA-TOT-LIDOS.
+005940     MOVE WS-TOT-PASSOU     TO WA-TOT-PASSOU.
+005950     MOVE WS-TOT-REPROVOU   TO WA-TOT-REPROVOU.
+005960     MOVE WS-TOT-EXCECOES   TO WA-TOT-EXCECOES.
+005970     MOVE WS-NOTA-CORTE     TO WA-NOTA-CORTE.
+005980     OPEN EXTEND AUDIT-FILE.
+005990     IF NOT AUDIT-OK
+006000        OPEN OUTPUT AUDIT-FILE
+006010     END-IF.
+006020     IF AUDIT-OK
+006030        WRITE AU-LINHA FROM WS-AUDIT-LINHA
+006040        CLOSE AUDIT-FILE
+006050     ELSE
+006060        DISPLAY "ERRO AO GRAVAR AUDITLOG - STATUS "
+006070                WS-AUDIT-STATUS
+006080     END-IF.
+006090*-----------------------------------------------------------------
+006100 END PROGRAM PROGRAMA01.
